@@ -0,0 +1,124 @@
+      **********************
+      * HTTP WATCHDOG
+      **********************
+      * Supervises the "http" program (see post.cbl): launches it in
+      * the background, polls whether its pid is still alive, and
+      * restarts it with a growing backoff if it ever goes away,
+      * logging each restart to a checkpoint file.
+
+       identification division.
+       program-id. http-watchdog.
+
+       environment division.
+       input-output section.
+       file-control.
+           select checkpoint-file assign to checkpoint-path
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd checkpoint-file.
+       01 checkpoint-record pic x(256).
+
+       working-storage section.
+       77 watchdog-command pic x(256) value "./http".
+       77 pid-file-path    pic x(256) value "/tmp/http-watchdog.pid".
+       77 checkpoint-path  pic x(256) value "/tmp/http-watchdog.log".
+       77 shell-cmd        pic x(512).
+
+       77 restart-count  pic 9(5) value 0.
+       77 backoff-secs   pic 9(5) value 1.
+       77 backoff-max    pic 9(5) value 60.
+       77 poll-interval  pic 9(5) value 5.
+       77 alive-rc       pic s9(5).
+
+       77 checkpoint-date pic x(29).
+       77 zero-days       pic 9(4) value 0.
+
+       procedure division.
+
+           start-watchdog.
+               accept watchdog-command
+                   from environment "WATCHDOG_COMMAND"
+                   on exception
+                       move "./http" to watchdog-command
+               end-accept.
+
+               perform launch-listener.
+               perform watch-loop.
+
+               stop run.
+
+           launch-listener.
+               move spaces to shell-cmd.
+
+               string
+                   function trim(watchdog-command)
+                   " >/tmp/http-watchdog.out 2>&1 & echo $! > "
+                   function trim(pid-file-path)
+                   into shell-cmd
+               end-string.
+
+               call "SYSTEM" using shell-cmd.
+
+               perform log-checkpoint.
+
+               exit paragraph.
+
+           watch-loop.
+               perform until 1 is equal 2
+                   call "C$SLEEP" using poll-interval
+
+                   perform check-alive
+
+                   if alive-rc is not equal 0
+                       add 1 to restart-count
+                       call "C$SLEEP" using backoff-secs
+                       perform launch-listener
+
+                       compute backoff-secs = backoff-secs * 2
+                       if backoff-secs is greater than backoff-max
+                           move backoff-max to backoff-secs
+                       end-if
+                   else
+                       move 1 to backoff-secs
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+           check-alive.
+               move spaces to shell-cmd.
+
+               string
+                   "kill -0 $(cat " function trim(pid-file-path)
+                   ") 2>/dev/null"
+                   into shell-cmd
+               end-string.
+
+               call "SYSTEM" using shell-cmd.
+               move return-code to alive-rc.
+
+               exit paragraph.
+
+           log-checkpoint.
+               call "date-utc"
+               using by reference checkpoint-date,
+               by content zero-days.
+
+               move spaces to checkpoint-record.
+
+               string
+                   function trim(checkpoint-date)
+                   " restart_count=" restart-count
+                   " backoff_secs=" backoff-secs
+                   into checkpoint-record
+               end-string.
+
+               open extend checkpoint-file.
+               write checkpoint-record.
+               close checkpoint-file.
+
+               exit paragraph.
+
+       end program http-watchdog.
