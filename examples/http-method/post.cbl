@@ -22,13 +22,24 @@
 
        77 handle-func-type pic x(16).
        77 path-method      pic x(16).
-       
+       77 reg-status       pic 9.
+
        procedure division.
 
            move "127.0.0.1:8000" to host-address.
-        
-           call "define_http" 
-           using by reference http-tbl, 
+           accept host-address from environment "HTTP_LISTEN_ADDRESS"
+               on exception
+                   move "127.0.0.1:8000" to host-address
+           end-accept.
+
+           move spaces to http-public.
+           accept http-public from environment "HTTP_PUBLIC_DIR"
+               on exception
+                   move spaces to http-public
+           end-accept.
+
+           call "define_http"
+           using by reference http-tbl,
                  by content host-address.
 
            move "/" to host-path.
@@ -36,23 +47,82 @@
 
            move "GET" to path-method.
 
-           call "handle_http"
+           call "register-route"
            using by reference http-tbl,
                  by content host-path,
                  by content path-method,
                  by content host-handle,
-                 by content handle-func-type.
+                 by content handle-func-type,
+                 by reference reg-status.
+
+           if reg-status is not equal 0 then
+               display "route table is full, GET / not registered"
+           end-if.
 
            move "POST" to path-method.
 
-           call "handle_http"
+           call "register-route"
            using by reference http-tbl,
                  by content host-path,
                  by content path-method,
                  by content host-handle,
-                 by content handle-func-type.
-      
-           call "listen_http" 
+                 by content handle-func-type,
+                 by reference reg-status.
+
+           if reg-status is not equal 0 then
+               display "route table is full, POST / not registered"
+           end-if.
+
+           move "/api/echo" to host-path.
+           set host-handle to entry "http-api-echo".
+
+           move "GET" to path-method.
+
+           call "register-route"
+           using by reference http-tbl,
+                 by content host-path,
+                 by content path-method,
+                 by content host-handle,
+                 by content handle-func-type,
+                 by reference reg-status.
+
+           if reg-status is not equal 0 then
+               display "route table is full, GET /api/echo not set"
+           end-if.
+
+           move "##404" to host-path.
+           set host-handle to entry "http-custom-404".
+           move spaces to path-method.
+
+           call "register-route"
+           using by reference http-tbl,
+                 by content host-path,
+                 by content path-method,
+                 by content host-handle,
+                 by content handle-func-type,
+                 by reference reg-status.
+
+           if reg-status is not equal 0 then
+               display "route table is full, ##404 page not set"
+           end-if.
+
+           move "##405" to host-path.
+           set host-handle to entry "http-custom-405".
+           move spaces to path-method.
+
+           call "register-route"
+           using by reference http-tbl,
+                 by content host-path,
+                 by content path-method,
+                 by content host-handle,
+                 by content handle-func-type,
+                 by reference reg-status.
+
+           if reg-status is not equal 0 then
+               display "route table is full, ##405 page not set"
+           end-if.
+
+           call "listen_http"
            using by reference http-tbl.
 
            goback.
@@ -65,13 +135,45 @@
 
        identification division.
        program-id. http-index.
-       
+
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select submissions-file assign to submissions-path
+               organization is line sequential
+               file status is submissions-file-status.
+           select spool-read-file assign to spool-read-path
+               organization is sequential
+               file status is spool-read-file-status.
 
        data division.
 
+       file section.
+       fd submissions-file.
+       01 submissions-record pic x(2048).
+
+       fd spool-read-file.
+       01 spool-read-record.
+           05 spool-read-record-len  pic 9(4).
+           05 spool-read-record-data pic x(2080).
+
        working-storage section.
+       77 submissions-path pic x(256)
+           value "/tmp/http-submissions.log".
+       77 submissions-file-status pic xx.
+       77 submission-date   pic x(29).
+       77 spool-read-path  pic x(256).
+       77 spool-read-file-status pic xx.
+       77 effective-body   pic x(2048).
+       77 spool-body-size  pic 9(4).
+       77 spool-room       pic 9(4).
+       77 spool-copy-len   pic 9(4).
+       77 sanitize-buf     pic x(1024).
+       77 sanitize-len     pic 9(4).
+       77 sanitize-pos     pic 9(4).
+       77 zero-days         pic 9(4) value 0.
+
        01 response-data.
            05 http-version pic x(10).
            05 status-code  pic 9(3).
@@ -86,6 +188,12 @@
                10 parse-value    pic x(256).
            05 parse-size pic 9(3).
 
+       01 parse-multipart.
+           05 multipart-data occurs 256 times.
+               10 multipart-name  pic x(32).
+               10 multipart-value pic x(1024).
+           05 multipart-size pic 9(3).
+
        01 string-for-send.
            05 string-data pic x(1024).
            05 string-size pic 9(4).
@@ -93,6 +201,15 @@
        77 temp-string pic x(1024).
        77 i pic 9(3).
 
+       77 content-type-value  pic x(2048).
+       77 content-type-status pic 9.
+       77 content-type-hdr-name pic x(64) value "Content-Type".
+       77 boundary-val        pic x(128).
+       77 boundary-at         pic 9(4).
+       77 ctype-max           pic 9(4).
+       77 is-multipart        pic 9 value 0.
+       77 field-value-buf     pic x(1024).
+
        linkage section.
        01 request.
           05 request-start.
@@ -103,18 +220,67 @@
              10 request-header     pic x(2048).
           05 request-header-size  pic 9(3).
           05 request-body pic x(2048).
-             
+          05 request-body-file pic x(256).
+          05 request-body-size pic 9(9).
+          05 request-params occurs 16 times.
+              10 request-param-name  pic x(32).
+              10 request-param-value pic x(256).
+          05 request-params-size pic 9(3).
+          05 request-session-id  pic x(32).
+          05 request-session-new pic 9.
+          05 request-set-cookie  pic x(256).
+
        77 connect pic 9(5).
        
        procedure division using request, connect.
 
            initialize parse-urlencoded.
+           initialize parse-multipart.
 
            move spaces to string-data.
 
-           call "parse-urlencoded"
-           using by reference parse-urlencoded,
-           by content request-body.
+           perform read-effective-body.
+
+           call "get-header"
+           using by reference request-headers,
+           by content content-type-hdr-name,
+           by reference content-type-value,
+           by reference content-type-status.
+
+           set is-multipart to 0.
+
+           if content-type-status is equal 1
+               move function trim(content-type-value) to temp-string
+               move function upper-case(temp-string) to temp-string
+               if temp-string(1:19) is equal "MULTIPART/FORM-DATA"
+                   set is-multipart to 1
+               end-if
+           end-if.
+
+           if is-multipart is equal 1
+               perform extract-boundary
+
+               call "parse-multipart"
+               using by reference parse-multipart,
+               by content effective-body,
+               by content boundary-val
+
+               move multipart-size to parse-size
+
+               perform varying i from 1 by 1
+               until i is greater parse-size
+                   move multipart-name(i) to parse-name(i)
+               end-perform
+           else
+               call "parse-urlencoded"
+               using by reference parse-urlencoded,
+               by content effective-body
+           end-if.
+
+           if function trim(request-method) is equal "POST"
+           and parse-size is greater than 0
+               perform write-submission
+           end-if.
 
            string
                '<form method="post">'
@@ -129,13 +295,14 @@
            end-string.
 
            perform varying i from 1 by 1 until i is greater parse-size
+               perform get-field-value
                move string-data to temp-string
                string
                    function trim(temp-string)
                    "<li>"
                    function trim(parse-name(i))
                    ": "
-                   function trim(parse-value(i))
+                   function trim(field-value-buf)
                    "</li>"
                    into string-data
                end-string
@@ -151,12 +318,373 @@
                with pointer string-size
            end-string.
       
-           call "sendtext_http"
+           move 200 to status-code.
+           move "OK" to status-text.
+
+           call "sendhtml_http"
            using by content response-data,
            by content connect,
            by content string-data,
-           by content string-size.
-                 
+           by content string-size,
+           by content request-set-cookie.
+
            exit program.
-       
+
+           read-effective-body.
+               move request-body to effective-body.
+
+               if request-body-file is not equal spaces
+                   move function trim(request-body-file)
+                       to spool-read-path
+                   move spaces to effective-body
+                   set spool-body-size to 0
+
+                   open input spool-read-file
+
+                   perform until 1 is equal 2
+                       read spool-read-file
+                           at end
+                               exit perform
+                           not at end
+                               if spool-body-size is less than 2048
+                                   compute spool-room =
+                                       2048 - spool-body-size
+                                   move spool-read-record-len
+                                       to spool-copy-len
+                                   if spool-copy-len is greater than
+                                   spool-room
+                                       move spool-room to spool-copy-len
+                                   end-if
+
+                                   if spool-copy-len is greater than 0
+                                       move spool-read-record-data
+                                           (1:spool-copy-len)
+                                           to effective-body
+                                           (spool-body-size + 1:
+                                            spool-copy-len)
+                                       compute spool-body-size =
+                                           spool-body-size +
+                                           spool-copy-len
+                                   end-if
+                               end-if
+                       end-read
+                   end-perform
+
+                   close spool-read-file
+               end-if.
+
+               exit paragraph.
+
+           extract-boundary.
+               move spaces to boundary-val.
+               move function trim(content-type-value) to temp-string
+               move function upper-case(temp-string) to temp-string.
+               move function trim(temp-string) to temp-string.
+
+               set ctype-max to function length(temp-string).
+               set boundary-at to 0.
+
+               perform varying boundary-at from 1 by 1
+               until boundary-at is greater than ctype-max - 9
+                   if temp-string(boundary-at:9) is equal "BOUNDARY="
+                       exit perform
+                   end-if
+               end-perform.
+
+               if boundary-at is greater than ctype-max - 9
+                   exit paragraph
+               end-if.
+
+               compute boundary-at = boundary-at + 9.
+               move content-type-value(boundary-at:) to boundary-val.
+               move function trim(boundary-val) to boundary-val.
+
+               if boundary-val(1:1) is equal X"22"
+                   move boundary-val(2:127) to boundary-val
+               end-if.
+
+               exit paragraph.
+
+           write-submission.
+               call "date-utc"
+               using by reference submission-date,
+               by content zero-days.
+
+               move spaces to submissions-record.
+               move function trim(submission-date) to temp-string.
+
+               perform varying i from 1 by 1
+               until i is greater parse-size
+                   move parse-name(i) to sanitize-buf
+                   perform sanitize-control-bytes
+                   string
+                       function trim(temp-string) " "
+                       function trim(sanitize-buf) "="
+                       into temp-string
+                   end-string
+
+                   perform get-field-value
+                   move field-value-buf to sanitize-buf
+                   perform sanitize-control-bytes
+
+                   string
+                       function trim(temp-string)
+                       function trim(sanitize-buf)
+                       into temp-string
+                   end-string
+               end-perform.
+
+               move temp-string to submissions-record.
+
+               open extend submissions-file.
+               write submissions-record.
+               close submissions-file.
+
+               exit paragraph.
+
+           sanitize-control-bytes.
+               set sanitize-len to function length(sanitize-buf).
+
+               perform varying sanitize-pos from 1 by 1
+               until sanitize-pos is greater than sanitize-len
+                   if sanitize-buf(sanitize-pos:1) is less than X"20"
+                       move space to sanitize-buf(sanitize-pos:1)
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+           get-field-value.
+               move spaces to field-value-buf.
+
+               if is-multipart is equal 1
+                   move multipart-value(i) to field-value-buf
+               else
+                   move parse-value(i) to field-value-buf
+               end-if.
+
+               exit paragraph.
+
        end program http-index.
+
+      **********************
+      * JSON API ECHO
+      **********************
+
+       identification division.
+       program-id. http-api-echo.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 json-fields.
+           05 json-field occurs 64 times.
+               10 json-field-name  pic x(32).
+               10 json-field-value pic x(256).
+           05 json-field-size pic 9(3).
+
+       77 json-data pic x(2048).
+       77 json-size pic 9(4).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+          05 request-body-file pic x(256).
+          05 request-body-size pic 9(9).
+          05 request-params occurs 16 times.
+              10 request-param-name  pic x(32).
+              10 request-param-value pic x(256).
+          05 request-params-size pic 9(3).
+          05 request-session-id  pic x(32).
+          05 request-session-new pic 9.
+          05 request-set-cookie  pic x(256).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           initialize json-fields.
+
+           move "method" to json-field-name(1).
+           move function trim(request-method) to json-field-value(1).
+
+           move "path" to json-field-name(2).
+           move function trim(request-path) to json-field-value(2).
+
+           move "session_id" to json-field-name(3).
+           move function trim(request-session-id)
+               to json-field-value(3).
+
+           set json-field-size to 3.
+
+           call "build-json"
+           using by reference json-fields,
+           by reference json-data,
+           by reference json-size.
+
+           call "sendjson_http"
+           using by content response-data,
+           by content connect,
+           by content json-data,
+           by content json-size,
+           by content request-set-cookie.
+
+           exit program.
+
+       end program http-api-echo.
+
+      **********************
+      * CUSTOM 404 PAGE
+      **********************
+
+       identification division.
+       program-id. http-custom-404.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+          05 request-body-file pic x(256).
+          05 request-body-size pic 9(9).
+          05 request-params occurs 16 times.
+              10 request-param-name  pic x(32).
+              10 request-param-value pic x(256).
+          05 request-params-size pic 9(3).
+          05 request-session-id  pic x(32).
+          05 request-session-new pic 9.
+          05 request-set-cookie  pic x(256).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           move spaces to string-data.
+           set string-size to 1.
+
+           string
+               "<h1>404 - Page Not Found</h1>"
+               "<p>" function trim(request-path)
+               " isn't here. Try <a href=" X"22" "/" X"22" ">home</a>"
+               "</p>"
+               into string-data
+               with pointer string-size
+           end-string.
+
+           move 404 to status-code.
+           move "Not Found" to status-text.
+
+           call "sendhtml_http"
+           using by content response-data,
+           by content connect,
+           by content string-data,
+           by content string-size,
+           by content request-set-cookie.
+
+           exit program.
+
+       end program http-custom-404.
+
+      **********************
+      * CUSTOM 405 PAGE
+      **********************
+
+       identification division.
+       program-id. http-custom-405.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+          05 request-body-file pic x(256).
+          05 request-body-size pic 9(9).
+          05 request-params occurs 16 times.
+              10 request-param-name  pic x(32).
+              10 request-param-value pic x(256).
+          05 request-params-size pic 9(3).
+          05 request-session-id  pic x(32).
+          05 request-session-new pic 9.
+          05 request-set-cookie  pic x(256).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           move spaces to string-data.
+           set string-size to 1.
+
+           string
+               "<h1>405 - Method Not Allowed</h1>"
+               "<p>" function trim(request-method)
+               " isn't allowed on " function trim(request-path)
+               "</p>"
+               into string-data
+               with pointer string-size
+           end-string.
+
+           move 405 to status-code.
+           move "Method Not Allowed" to status-text.
+
+           call "sendhtml_http"
+           using by content response-data,
+           by content connect,
+           by content string-data,
+           by content string-size,
+           by content request-set-cookie.
+
+           exit program.
+
+       end program http-custom-405.
