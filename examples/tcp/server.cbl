@@ -1,8 +1,23 @@
        identification division.
        program-id. tcp-server.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select activity-log-file assign to activity-log-path
+               organization is line sequential.
+
        data division.
+       file section.
+       fd activity-log-file.
+       01 activity-log-record pic x(560).
+
        working-storage section.
+       77  activity-log-path pic x(256)
+           value "/tmp/tcp-server-activity.log".
+       77  activity-date     pic x(29).
+       77  activity-zero-days pic 9(4) value 0.
+       77  log-msg           pic x(530).
        01  server.
            05  listener        pic S9(3).
            05  connect         pic S9(3).
@@ -10,9 +25,15 @@
            05  buffer-size     pic s9(3).
            05  buffer-size-st  pic 9(3).
            05  request-length  pic s9(3).
-           
+
        77  server-address  pic X(21).
 
+       77  message-count    pic 9(5).
+       77  message-cap      pic 9(5) value 50.
+       77  idle-timeout-secs pic 9(5) value 30.
+       77  timeout-rc       pic s9(5).
+       77  done-flag        pic 9.
+
        77  exit-message    pic X(5)  value "!exit".
        77  welcome-message pic X(49) value "Print !exit or empty message
       -" to close connection.".
@@ -31,8 +52,13 @@
 
            run-listener.
                move "0.0.0.0:8000" to server-address.
+               accept server-address
+                   from environment "TCP_LISTEN_ADDRESS"
+                   on exception
+                       move "0.0.0.0:8000" to server-address
+               end-accept.
 
-               call "listen_tcp" using by content server-address 
+               call "listen_tcp" using by content server-address
                    returning listener.
 
                if listener is less than 0 then
@@ -53,20 +79,30 @@
                    stop run
                end-if.
 
+               call "set_recv_timeout_tcp" using by value connect,
+                   by value idle-timeout-secs
+                   returning timeout-rc.
+
                move spaces to buffer.
                set buffer-size to 1.
 
-               string 
+               string
                    function trim(welcome-message)
                    into buffer
                    with pointer buffer-size
                end-string.
 
                call "send_tcp" using by value connect,
-                   by content function trim(buffer), 
+                   by content function trim(buffer),
                    by value buffer-size.
 
-               perform process-request.
+               move "CONNECTION ACCEPTED" to log-msg.
+               perform write-activity-log.
+
+               set message-count to 0.
+               set done-flag to 0.
+
+               perform process-request until done-flag is equal 1.
 
                call "close_tcp" using by value connect.
 
@@ -77,41 +113,90 @@
            process-request.
                move spaces to buffer.
 
-               call "request_tcp" using by value connect, 
-                   by reference buffer, by value buffer-size-st 
+               call "request_tcp" using by value connect,
+                   by reference buffer, by value buffer-size-st
                    returning request-length.
 
+               if request-length is equal -2 then
+                   display "CONNECTION IDLE TIMEOUT"
+                   move "CONNECTION IDLE TIMEOUT" to log-msg
+                   perform write-activity-log
+                   set done-flag to 1
+                   exit paragraph
+               end-if.
+
                if request-length is less than 0 then
                    display end-message
+                   move end-message to log-msg
+                   perform write-activity-log
+                   set done-flag to 1
                    exit paragraph
                end-if.
 
-               if request-length is greater than 0 then
-                   display "CLIENT MESSAGE: "buffer(1:request-length)
+               if request-length is equal 0 then
+                   perform send-exit-message
+                   set done-flag to 1
+                   exit paragraph
+               end-if.
 
-                   if buffer(1:request-length) is equal exit-message
-                       perform send-exit-message
-                   else
-                       move spaces to buffer
-                       set buffer-size to 1
+               add 1 to message-count.
 
-                       string 
-                           function trim(default-message)
-                           into buffer
-                           with pointer buffer-size
-                       end-string
+               display "CLIENT MESSAGE: "buffer(1:request-length).
 
-                       call "send_tcp" using by value connect,
-                           by content function trim(buffer), 
-                           by value buffer-size
+               move spaces to log-msg.
+               string
+                   "CLIENT MESSAGE: " buffer(1:request-length)
+                   into log-msg
+               end-string.
+               perform write-activity-log.
 
-                       perform process-request
-                   end-if
+               if buffer(1:request-length) is equal exit-message then
+                   perform send-exit-message
+                   set done-flag to 1
+                   exit paragraph
+               end-if.
 
+               if message-count is greater than or equal to message-cap
+                   display "MESSAGE CAP REACHED, CLOSING CONNECTION"
+                   move "MESSAGE CAP REACHED, CLOSING CONNECTION"
+                       to log-msg
+                   perform write-activity-log
+                   perform send-exit-message
+                   set done-flag to 1
                    exit paragraph
                end-if.
 
-               perform send-exit-message.
+               move spaces to buffer.
+               set buffer-size to 1.
+
+               string
+                   function trim(default-message)
+                   into buffer
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp" using by value connect,
+                   by content function trim(buffer),
+                   by value buffer-size.
+
+               exit paragraph.
+
+           write-activity-log.
+               call "date-utc"
+               using by reference activity-date,
+               by content activity-zero-days.
+
+               move spaces to activity-log-record.
+
+               string
+                   function trim(activity-date) " "
+                   function trim(log-msg)
+                   into activity-log-record
+               end-string.
+
+               open extend activity-log-file.
+               write activity-log-record.
+               close activity-log-file.
 
                exit paragraph.
 
