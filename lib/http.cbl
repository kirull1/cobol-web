@@ -1,7 +1,37 @@
        identification division.
        program-id. listen_http.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select spool-file assign to spool-path
+               organization is sequential
+               file status is spool-file-status.
+           select access-log-file assign to access-log-path
+               organization is line sequential.
+           select static-file assign to static-path
+               organization is line sequential
+               file status is static-file-status.
+           select shutdown-file assign to shutdown-flag-path
+               organization is line sequential
+               file status is shutdown-file-status.
+
        data division.
+       file section.
+       fd spool-file.
+       01 spool-record.
+           05 spool-record-len  pic 9(4).
+           05 spool-record-data pic x(2080).
+
+       fd access-log-file.
+       01 access-log-record pic x(2304).
+
+       fd static-file.
+       01 static-record pic x(2048).
+
+       fd shutdown-file.
+       01 shutdown-record pic x(32).
+
        working-storage section.
        01 host.
            05 listener pic s9(5).
@@ -20,19 +50,74 @@
                10 request-header       pic x(2048).
            05 request-headers-size  pic 9(3).
            05 request-body pic x(2048).
+           05 request-body-file pic x(256).
+           05 request-body-size pic 9(9).
+           05 request-params occurs 16 times.
+               10 request-param-name  pic x(32).
+               10 request-param-value pic x(256).
+           05 request-params-size pic 9(3).
+           05 request-session-id  pic x(32).
+           05 request-session-new pic 9.
+           05 request-set-cookie  pic x(256).
 
        01 temp.
            05 temp-path    pic x(2048).
            05 temp-method  pic x(16).
-       
+
+       01 spool-ctl.
+           05 body-start-pos    pic 9(6).
+           05 body-in-buffer    pic s9(6).
+           05 content-length    pic 9(9).
+
+       77 spool-path       pic x(256).
+       77 access-log-path  pic x(256) value "/tmp/http-access.log".
+       77 static-path         pic x(2304).
+       77 static-file-status  pic xx.
+       77 spool-file-status   pic xx.
+       77 static-content-type pic x(64).
+       77 static-request-path pic x(2048).
+
+       01 throttle-tbl.
+           05 throttle-entry occurs 64 times.
+               10 throttle-addr  pic x(50).
+               10 throttle-count pic 9(4).
+           05 throttle-size pic 9(3).
+
+       77 peer-addr          pic x(50).
+       77 peer-status        pic s9(5).
+       77 throttle-idx        pic 9(3).
+       77 t-i                  pic 9(3).
+       77 throttle-hit        pic 9.
+       77 throttle-limit      pic 9(4) value 20.
+       77 accept-tick         pic 9(6) value 0.
+       77 throttle-reset-every pic 9(6) value 500.
+       77 shutdown-flag-path   pic x(256)
+           value "/tmp/http-shutdown.flag".
+       77 shutdown-file-status pic xx.
+       77 access-log-date  pic x(29).
+       77 zero-days        pic 9(4) value 0.
+       77 hdr-chk  pic x(15).
        77 i            pic 9.
        77 j            pic 9.
        77 k            pic 9.
        77 status-func  pic 9.
        77 idx-func     pic 9(5).
+       77 route-match-status pic 9.
        77 start-str    pic 9(6).
        77 str-pointer  pic 9(6).
        77 max-size-str pic 9(6).
+       77 worker-pid   pic s9(9).
+       77 hdr-idx       pic 9(3).
+       77 cookie-name   pic x(64) value "Cookie".
+       77 cookie-value  pic x(2048).
+       77 cookie-status pic 9.
+       77 set-cookie-hdr pic x(256).
+       77 path-traversal-hit pic 9.
+       77 path-scan-pos      pic 9(4).
+       77 path-scan-max      pic 9(4).
+       77 static-line-len    pic 9(4).
+       77 spool-stamp        pic x(21).
+       77 delete-rc          pic s9(9) comp-5.
 
        linkage section.
        01 http-tbl.
@@ -73,6 +158,18 @@
            exit program.
 
            http-connect.
+               call "reap_children".
+
+               open input shutdown-file.
+
+               if shutdown-file-status is equal "00"
+                   close shutdown-file
+                   call "CBL_DELETE_FILE" using shutdown-flag-path
+                   returning delete-rc
+                   set i to 1
+                   exit paragraph
+               end-if.
+
                call "accept_tcp"
                using by value listener,
                returning connect.
@@ -81,6 +178,82 @@
                    exit paragraph
                end-if.
 
+               perform check-throttle.
+
+               if throttle-hit is equal 1
+                   call "close_tcp"
+                   using by value connect
+                   exit paragraph
+               end-if.
+
+               call "fork_tcp"
+               returning worker-pid.
+
+               if worker-pid is equal 0 then
+                   perform serve-connection
+                   call "close_tcp"
+                   using by value connect
+                   stop run
+               end-if.
+
+               if worker-pid is less than 0 then
+                   perform serve-connection
+               end-if.
+
+               call "close_tcp"
+               using by value connect.
+
+               exit paragraph.
+
+           check-throttle.
+               add 1 to accept-tick.
+
+               if accept-tick is greater than throttle-reset-every
+                   initialize throttle-tbl
+                   move 0 to accept-tick
+               end-if.
+
+               set throttle-hit to 0.
+
+               move spaces to peer-addr.
+
+               call "peer_tcp"
+               using by value connect,
+               by reference peer-addr
+               returning peer-status.
+
+               if peer-status is less than 0
+                   exit paragraph
+               end-if.
+
+               set throttle-idx to 0.
+
+               perform varying t-i from 1 by 1
+               until t-i is greater than throttle-size
+                   if function trim(throttle-addr(t-i)) is equal
+                   function trim(peer-addr) then
+                       set throttle-idx to t-i
+                       exit perform
+                   end-if
+               end-perform.
+
+               if throttle-idx is equal 0
+                   if throttle-size is less than 64
+                       add 1 to throttle-size
+                       move peer-addr to throttle-addr(throttle-size)
+                       move 1 to throttle-count(throttle-size)
+                   end-if
+               else
+                   add 1 to throttle-count(throttle-idx)
+                   if throttle-count(throttle-idx) is greater than
+                   throttle-limit
+                       set throttle-hit to 1
+                   end-if
+               end-if.
+
+               exit paragraph.
+
+           serve-connection.
                perform new-request.
 
                set j to 0.
@@ -91,9 +264,6 @@
                    perform switch-http
                end-if.
 
-               call "close_tcp"
-               using by value connect.
-
                exit paragraph.
 
            http-request.
@@ -171,12 +341,90 @@
 
                move buffer-data(str-pointer + 3:) to request-body.
 
+               compute body-start-pos = str-pointer + 3.
+               compute body-in-buffer = buffer-size - body-start-pos + 1.
+
+               if body-in-buffer is less than 0
+                   set body-in-buffer to 0
+               end-if.
+
+               perform find-content-length.
+
+               move spaces to request-body-file.
+               move body-in-buffer to request-body-size.
+
+               if content-length is greater than body-in-buffer
+                   perform spool-body
+               end-if.
+
+               exit paragraph.
+
+           find-content-length.
+               set content-length to 0.
+
+               perform varying hdr-idx from 1 by 1
+               until hdr-idx is greater than request-headers-size
+                   move request-headers(hdr-idx)(1:15) to hdr-chk
+                   move function upper-case(hdr-chk) to hdr-chk
+                   if hdr-chk is equal "CONTENT-LENGTH:" then
+                       compute content-length = function numval(
+                           function trim(request-headers(hdr-idx)(16:)))
+                       exit perform
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+           spool-body.
+               move function current-date to spool-stamp.
+
+               string
+                   "/tmp/http-body-" connect "-"
+                   spool-stamp(9:6) spool-stamp(15:2) ".spool"
+                   into spool-path
+               end-string.
+
+               move function trim(spool-path) to request-body-file.
+
+               open output spool-file.
+
+               if body-in-buffer is greater than 0
+                   move spaces to spool-record-data
+                   move body-in-buffer to spool-record-len
+                   move buffer-data(body-start-pos:body-in-buffer)
+                       to spool-record-data(1:body-in-buffer)
+                   write spool-record
+               end-if.
+
+               perform until request-body-size is greater than
+               or equal to content-length
+                   call "request_tcp"
+                   using by value connect,
+                   by reference buffer-data,
+                   by value param-size-val,
+                   returning buffer-size
+
+                   if buffer-size is less than or equal to 0
+                       exit perform
+                   end-if
+
+                   move spaces to spool-record-data
+                   move buffer-size to spool-record-len
+                   move buffer-data(1:buffer-size) to spool-record-data
+                       (1:buffer-size)
+                   write spool-record
+                   add buffer-size to request-body-size
+               end-perform.
+
+               close spool-file.
+
                exit paragraph.
 
            new-request.
                move spaces to request-method.
                move spaces to request-path.
                move spaces to request-proto.
+               move spaces to request-set-cookie.
 
                exit paragraph.
            
@@ -186,21 +434,30 @@
                by content request-path,
                by content request-method,
                by reference status-func,
-               by reference idx-func.
+               by reference idx-func,
+               by reference request-params.
+
+               move status-func to route-match-status.
 
                if status-func is equal 0 then
                    if http-public is not equal spaces then
-                       call "public_directory" 
+                       perform serve-static
+
+                       if status-func is equal 1 then
+                           exit paragraph
+                       end-if
+
+                       call "public_directory"
                        using by content http-public,
                        by content request-path,
                        by reference status-func,
                        by content connect
                        end-call
-                   
+
                        if status-func is equal 1 then
                            exit paragraph
                        end-if
-                   
+
                    end-if
 
                    move "##404" to temp-path
@@ -211,36 +468,876 @@
                    by content temp-path,
                    by content temp-method,
                    by reference status-func,
-                   by reference idx-func
+                   by reference idx-func,
+                   by reference request-params
+                   end-call
+               end-if.
+
+               if status-func is equal 2 then
+                   move "##405" to temp-path
+                   move spaces to temp-method
+
+                   call "get-func"
+                   using by content http-tbl,
+                   by content temp-path,
+                   by content temp-method,
+                   by reference status-func,
+                   by reference idx-func,
+                   by reference request-params
                    end-call
+
+                   if status-func is equal 0 then
+                       perform write-access-log
+                       perform page405-http
+                       exit paragraph
+                   end-if
                end-if.
 
+               perform write-access-log.
+
                if status-func is equal 0 then
                    perform page404-http
                    exit paragraph
                end-if.
 
+               perform resolve-session.
+
                call func(idx-func)
                using by content request
                by content connect.
 
                exit paragraph.
 
+           resolve-session.
+               call "get-header"
+               using by reference request-headers,
+               by content cookie-name,
+               by reference cookie-value,
+               by reference cookie-status.
+
+               call "session-lookup"
+               using by content cookie-value,
+               by content cookie-status,
+               by reference request-session-id,
+               by reference request-session-new.
+
+               move spaces to request-set-cookie.
+
+               if request-session-new is equal 1
+                   string
+                       "Set-Cookie: session_id="
+                       function trim(request-session-id)
+                       "; Path=/"
+                       into set-cookie-hdr
+                   end-string
+                   move set-cookie-hdr to request-set-cookie
+               end-if.
+
+               exit paragraph.
+
+           write-access-log.
+               call "date-utc"
+               using by reference access-log-date,
+               by content zero-days.
+
+               move spaces to access-log-record.
+
+               string
+                   function trim(access-log-date) " "
+                   function trim(request-method) " "
+                   function trim(request-path) " status="
+                   route-match-status " idx=" idx-func
+                   into access-log-record
+               end-string.
+
+               open extend access-log-file.
+               write access-log-record.
+               close access-log-file.
+
+               exit paragraph.
+
            page404-http.
+               perform build-date-header.
+
+               move spaces to buffer-data.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1" X"20" "404" X"20" "Not Found" X"0A"
+                   "Date:" X"20" function trim(access-log-date) X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               perform add-set-cookie-header.
+
+               string
+                   X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
+
+               exit paragraph.
+
+           page405-http.
+               perform build-date-header.
+
                move spaces to buffer-data.
                set buffer-size to 1.
 
                string
-                   "HTTP/1.1" X"20" "404" X"20" "Not Found" X"0A" X"0A"
+                   "HTTP/1.1" X"20" "405" X"20" "Method Not Allowed"
+                   X"0A"
+                   "Date:" X"20" function trim(access-log-date) X"0A"
                    into buffer-data
                    with pointer buffer-size
                end-string.
 
-               call "send_tcp" 
+               perform add-set-cookie-header.
+
+               string
+                   X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
                using by value connect,
                by content function trim(buffer-data),
                by value buffer-size.
 
                exit paragraph.
-       
+
+           build-date-header.
+               call "date-utc"
+               using by reference access-log-date,
+               by content zero-days.
+
+               exit paragraph.
+
+           add-set-cookie-header.
+               if request-set-cookie is not equal spaces
+                   string
+                       function trim(request-set-cookie) X"0A"
+                       into buffer-data
+                       with pointer buffer-size
+                   end-string
+               end-if.
+
+               exit paragraph.
+
+           check-path-traversal.
+               set path-traversal-hit to 0.
+               set path-scan-max to
+                   function length(function trim(static-request-path)).
+
+               if path-scan-max is less than 2
+                   exit paragraph
+               end-if.
+
+               perform varying path-scan-pos from 1 by 1
+               until path-scan-pos is greater than path-scan-max - 1
+                   if static-request-path(path-scan-pos:2) is equal ".."
+                       set path-traversal-hit to 1
+                       exit perform
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+           serve-static.
+               unstring
+                   request-path delimited by "?"
+                   into static-request-path
+               end-unstring.
+
+               if function trim(static-request-path) is equal "/"
+                   move "/index.html" to static-request-path
+               end-if.
+
+               perform check-path-traversal.
+
+               if path-traversal-hit is equal 1
+                   exit paragraph
+               end-if.
+
+               move spaces to static-path.
+               string
+                   function trim(http-public)
+                   function trim(static-request-path)
+                   into static-path
+               end-string.
+
+               call "get-content-type"
+               using by content static-path,
+               by reference static-content-type.
+
+               if static-content-type is equal "text/html"
+               or static-content-type is equal "text/css"
+               or static-content-type is equal "text/plain"
+               or static-content-type is equal "application/javascript"
+               or static-content-type is equal "application/json"
+               or static-content-type is equal "application/xml"
+               or static-content-type is equal "image/svg+xml"
+                   perform send-static-file
+               end-if.
+
+               exit paragraph.
+
+           send-static-file.
+               open input static-file.
+
+               if static-file-status is not equal "00"
+                   exit paragraph
+               end-if.
+
+               perform build-date-header.
+
+               move spaces to buffer-data.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1" X"20" "200" X"20" "OK" X"0A"
+                   "Date:" X"20" function trim(access-log-date) X"0A"
+                   "Content-Type:" X"20"
+                   function trim(static-content-type) X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               perform add-set-cookie-header.
+
+               string
+                   X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
+
+               perform until 1 is equal 2
+                   read static-file
+                       at end
+                           exit perform
+                       not at end
+                           set static-line-len to 2048
+                           perform varying static-line-len
+                           from 2048 by -1
+                           until static-line-len is equal 0
+                           or static-record(static-line-len:1)
+                               is not equal space
+                           end-perform
+
+                           if static-line-len is greater than 0
+                               call "send_tcp"
+                               using by value connect,
+                               by content
+                                   static-record(1:static-line-len),
+                               by value static-line-len
+                           end-if
+
+                           call "send_tcp"
+                           using by value connect,
+                           by content X"0A",
+                           by value 1
+                   end-read
+               end-perform.
+
+               close static-file.
+
+               set status-func to 1.
+
+               exit paragraph.
+
        end program listen_http.
+
+      ********************************
+
+       identification division.
+       program-id. register-route.
+
+       data division.
+       working-storage section.
+
+       linkage section.
+       01 http-tbl.
+           05 http-host pic x(50).
+           05 http-len  pic 9(5).
+           05 http-cap  pic 9(5).
+           05 http-func occurs 256 times.
+              10 func usage procedure-pointer.
+           05 http-tab  occurs 256 times.
+              10 tab-path   pic x(2048).
+              10 tab-method pic x(16).
+           05 http-public pic x(256).
+
+       77 host-path        pic x(2048).
+       77 path-method      pic x(16).
+       77 host-handle      usage procedure-pointer.
+       77 handle-func-type pic x(16).
+       77 reg-status       pic 9.
+
+       procedure division using http-tbl, host-path, path-method,
+                           host-handle, handle-func-type, reg-status.
+
+           if http-len is greater than or equal to http-cap then
+               set reg-status to 1
+               exit program
+           end-if.
+
+           call "handle_http"
+           using by reference http-tbl,
+                 by content host-path,
+                 by content path-method,
+                 by content host-handle,
+                 by content handle-func-type.
+
+           set reg-status to 0.
+
+           exit program.
+
+       end program register-route.
+
+      ********************************
+
+       identification division.
+       program-id. session-lookup.
+
+       environment division.
+       input-output section.
+       file-control.
+           select session-file assign to session-file-path
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd session-file.
+       01 session-record.
+           05 session-rec-id      pic x(32).
+           05 session-rec-created pic x(29).
+           05 session-rec-payload pic x(256).
+
+       working-storage section.
+       77 session-file-path pic x(256) value "/tmp/http-sessions.dat".
+       77 candidate-id      pic x(32).
+       77 session-found     pic 9.
+       77 colon-pos         pic 9(4).
+       77 semi-pos          pic 9(4).
+       77 val-max           pic 9(4).
+       77 created-stamp     pic x(29).
+       77 zero-days         pic 9(4) value 0.
+       77 rand-digits       pic 9(6).
+       77 cookie-trim       pic x(2048).
+       77 value-start       pic 9(4).
+       77 value-len         pic 9(4).
+       77 seed-stamp        pic x(21).
+       77 random-seeded     pic 9 value 0.
+       77 seed-val          pic 9(9).
+       77 seed-junk         pic 9v999999.
+
+       linkage section.
+       77 cookie-value     pic x(2048).
+       77 cookie-status    pic 9.
+       77 session-id-out   pic x(32).
+       77 session-new      pic 9.
+
+       procedure division using cookie-value, cookie-status,
+                           session-id-out, session-new.
+
+           move spaces to candidate-id.
+           set session-new to 0.
+
+           if cookie-status is equal 1 then
+               perform extract-session-cookie
+           end-if.
+
+           set session-found to 0.
+
+           if candidate-id is not equal spaces then
+               perform find-session
+           end-if.
+
+           if session-found is equal 1 then
+               move candidate-id to session-id-out
+               exit program
+           end-if.
+
+           perform create-session.
+
+           move candidate-id to session-id-out.
+           set session-new to 1.
+
+           exit program.
+
+           extract-session-cookie.
+               move function trim(cookie-value) to cookie-trim.
+               set colon-pos to 0.
+               set val-max to function length(cookie-trim).
+
+               perform varying colon-pos from 1 by 1
+               until colon-pos is greater than val-max - 10
+                   if cookie-trim(colon-pos:11) is equal "session_id="
+                   then
+                       exit perform
+                   end-if
+               end-perform.
+
+               if colon-pos is greater than val-max - 10 then
+                   exit paragraph
+               end-if.
+
+               compute semi-pos = colon-pos + 11.
+
+               perform varying semi-pos from semi-pos by 1
+               until semi-pos is greater than val-max
+                   if cookie-trim(semi-pos:1) is equal ";" then
+                       exit perform
+                   end-if
+               end-perform.
+
+               compute value-start = colon-pos + 11.
+               compute value-len = semi-pos - value-start.
+
+               move cookie-trim(value-start:value-len) to candidate-id.
+               move function trim(candidate-id) to candidate-id.
+
+               exit paragraph.
+
+           find-session.
+               open input session-file.
+
+               perform until 1 is equal 2
+                   read session-file
+                       at end
+                           exit perform
+                       not at end
+                           if function trim(session-rec-id) is equal
+                           function trim(candidate-id) then
+                               set session-found to 1
+                               exit perform
+                           end-if
+                   end-read
+               end-perform.
+
+               close session-file.
+
+               exit paragraph.
+
+           create-session.
+               if random-seeded is equal 0
+                   move function current-date to seed-stamp
+                   compute seed-val =
+                       function numval(seed-stamp(9:6)) * 100
+                       + function numval(seed-stamp(15:2))
+                   compute seed-junk = function random(seed-val)
+                   set random-seeded to 1
+               end-if.
+
+               move function current-date(1:14) to created-stamp(1:14)
+               compute rand-digits =
+                   function random(0) * 999999
+               string
+                   created-stamp(1:14) rand-digits
+                   into candidate-id
+               end-string
+
+               call "date-utc"
+               using by reference created-stamp,
+               by content zero-days
+
+               open extend session-file
+               move candidate-id to session-rec-id
+               move created-stamp to session-rec-created
+               move spaces to session-rec-payload
+               write session-record
+               close session-file.
+
+               exit paragraph.
+
+       end program session-lookup.
+
+      ********************************
+
+       identification division.
+       program-id. session-get.
+
+       environment division.
+       input-output section.
+       file-control.
+           select session-file assign to session-file-path
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd session-file.
+       01 session-record.
+           05 session-rec-id      pic x(32).
+           05 session-rec-created pic x(29).
+           05 session-rec-payload pic x(256).
+
+       working-storage section.
+       77 session-file-path pic x(256) value "/tmp/http-sessions.dat".
+
+       01 parse-urlencoded.
+           05 parse-data occurs 256 times.
+               10 parse-name     pic x(32).
+               10 parse-value    pic x(256).
+           05 parse-size pic 9(3).
+
+       77 pkv-idx pic 9(3).
+       77 session-payload-buf pic x(2048).
+
+       linkage section.
+       77 session-id-in pic x(32).
+       77 field-key      pic x(32).
+       77 field-value    pic x(256).
+       77 field-status   pic 9.
+
+       procedure division using session-id-in, field-key,
+                           field-value, field-status.
+
+           move spaces to field-value.
+           set field-status to 0.
+
+           open input session-file.
+
+           perform until 1 is equal 2
+               read session-file
+                   at end
+                       exit perform
+                   not at end
+                       if function trim(session-rec-id) is equal
+                       function trim(session-id-in) then
+                           move spaces to session-payload-buf
+                           move session-rec-payload
+                               to session-payload-buf(1:256)
+
+                           initialize parse-urlencoded
+                           call "parse-urlencoded"
+                           using by reference parse-urlencoded,
+                           by content session-payload-buf
+
+                           perform varying pkv-idx from 1 by 1
+                           until pkv-idx is greater than parse-size
+                               if function trim(parse-name(pkv-idx))
+                               is equal function trim(field-key) then
+                                   move parse-value(pkv-idx)
+                                       to field-value
+                                   set field-status to 1
+                                   exit perform
+                               end-if
+                           end-perform
+
+                           exit perform
+                   end-read
+           end-perform.
+
+           close session-file.
+
+           exit program.
+
+       end program session-get.
+
+      ********************************
+
+       identification division.
+       program-id. session-put.
+
+       environment division.
+       input-output section.
+       file-control.
+           select session-file assign to session-file-path
+               organization is line sequential.
+           select session-tmp-file assign to session-tmp-path
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd session-file.
+       01 session-record.
+           05 session-rec-id      pic x(32).
+           05 session-rec-created pic x(29).
+           05 session-rec-payload pic x(256).
+
+       fd session-tmp-file.
+       01 session-tmp-record pic x(317).
+
+       working-storage section.
+       77 session-file-path pic x(256) value "/tmp/http-sessions.dat".
+       77 session-tmp-path  pic x(256).
+       77 put-stamp         pic x(21).
+
+       01 parse-urlencoded.
+           05 parse-data occurs 256 times.
+               10 parse-name     pic x(32).
+               10 parse-value    pic x(256).
+           05 parse-size pic 9(3).
+
+       77 pkv-idx   pic 9(3).
+       77 found-key pic 9.
+       77 new-payload pic x(256).
+       77 rename-rc  pic s9(9) comp-5.
+       77 session-payload-buf pic x(2048).
+
+       linkage section.
+       77 session-id-in pic x(32).
+       77 field-key      pic x(32).
+       77 field-value    pic x(256).
+
+       procedure division using session-id-in, field-key, field-value.
+
+           move function current-date to put-stamp.
+           move spaces to session-tmp-path.
+
+           string
+               "/tmp/http-sessions-"
+               function trim(session-id-in) "-"
+               put-stamp(9:6) put-stamp(15:2)
+               ".dat.tmp"
+               into session-tmp-path
+           end-string.
+
+           open input session-file.
+           open output session-tmp-file.
+
+           perform until 1 is equal 2
+               read session-file
+                   at end
+                       exit perform
+                   not at end
+                       if function trim(session-rec-id) is equal
+                       function trim(session-id-in) then
+                           perform merge-field
+                           move session-rec-id
+                               to session-tmp-record(1:32)
+                           move session-rec-created
+                               to session-tmp-record(33:29)
+                           move new-payload
+                               to session-tmp-record(62:256)
+                       else
+                           move session-rec-id
+                               to session-tmp-record(1:32)
+                           move session-rec-created
+                               to session-tmp-record(33:29)
+                           move session-rec-payload
+                               to session-tmp-record(62:256)
+                       end-if
+                       write session-tmp-record
+               end-read
+           end-perform.
+
+           close session-file.
+           close session-tmp-file.
+
+           call "cbl_rename_file"
+           using by reference session-tmp-path,
+           by reference session-file-path
+           returning rename-rc.
+
+           exit program.
+
+           merge-field.
+               move spaces to session-payload-buf
+               move session-rec-payload
+                   to session-payload-buf(1:256)
+
+               initialize parse-urlencoded
+               call "parse-urlencoded"
+               using by reference parse-urlencoded,
+               by content session-payload-buf
+
+               set found-key to 0
+
+               perform varying pkv-idx from 1 by 1
+               until pkv-idx is greater than parse-size
+                   if function trim(parse-name(pkv-idx))
+                   is equal function trim(field-key) then
+                       move field-value to parse-value(pkv-idx)
+                       set found-key to 1
+                       exit perform
+                   end-if
+               end-perform.
+
+               if found-key is equal 0 then
+                   add 1 to parse-size
+                   move field-key to parse-name(parse-size)
+                   move field-value to parse-value(parse-size)
+               end-if.
+
+               move spaces to new-payload.
+
+               perform varying pkv-idx from 1 by 1
+               until pkv-idx is greater than parse-size
+                   if pkv-idx is equal 1 then
+                       string
+                           function trim(parse-name(pkv-idx)) "="
+                           function trim(parse-value(pkv-idx))
+                           into new-payload
+                       end-string
+                   else
+                       move new-payload to new-payload
+                       string
+                           function trim(new-payload) "&"
+                           function trim(parse-name(pkv-idx)) "="
+                           function trim(parse-value(pkv-idx))
+                           into new-payload
+                       end-string
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+       end program session-put.
+
+      ********************************
+
+       identification division.
+       program-id. sendjson_http.
+
+       data division.
+
+       working-storage section.
+       77 json-hdr-date     pic x(29).
+       77 json-zero-days    pic 9(4) value 0.
+       77 json-hdr-buffer   pic x(256).
+       77 json-hdr-size     pic 9(4).
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       77 connect   pic 9(5).
+       77 json-data pic x(2048).
+       77 json-size pic 9(4).
+       77 json-set-cookie pic x(256).
+
+       procedure division using response-data, connect,
+                           json-data, json-size, json-set-cookie.
+
+           call "date-utc"
+           using by reference json-hdr-date,
+           by content json-zero-days.
+
+           move spaces to json-hdr-buffer.
+           set json-hdr-size to 1.
+
+           string
+               "HTTP/1.1" X"20" "200" X"20" "OK" X"0A"
+               "Date:" X"20" function trim(json-hdr-date) X"0A"
+               "Content-Type:" X"20" "application/json" X"0A"
+               into json-hdr-buffer
+               with pointer json-hdr-size
+           end-string.
+
+           if json-set-cookie is not equal spaces
+               string
+                   function trim(json-set-cookie) X"0A"
+                   into json-hdr-buffer
+                   with pointer json-hdr-size
+               end-string
+           end-if.
+
+           string
+               X"0A"
+               into json-hdr-buffer
+               with pointer json-hdr-size
+           end-string.
+
+           call "send_tcp"
+           using by value connect,
+           by content function trim(json-hdr-buffer),
+           by value json-hdr-size.
+
+           call "send_tcp"
+           using by value connect,
+           by content function trim(json-data),
+           by value json-size.
+
+           exit program.
+
+       end program sendjson_http.
+
+       identification division.
+       program-id. sendhtml_http.
+
+       data division.
+
+       working-storage section.
+       77 html-hdr-date     pic x(29).
+       77 html-zero-days    pic 9(4) value 0.
+       77 html-hdr-buffer   pic x(256).
+       77 html-hdr-size     pic 9(4).
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       77 connect   pic 9(5).
+       77 html-data pic x(1024).
+       77 html-size pic 9(4).
+       77 html-set-cookie pic x(256).
+
+       procedure division using response-data, connect,
+                           html-data, html-size, html-set-cookie.
+
+           call "date-utc"
+           using by reference html-hdr-date,
+           by content html-zero-days.
+
+           move spaces to html-hdr-buffer.
+           set html-hdr-size to 1.
+
+           string
+               "HTTP/1.1" X"20" status-code X"20"
+               function trim(status-text) X"0A"
+               "Date:" X"20" function trim(html-hdr-date) X"0A"
+               "Content-Type:" X"20" "text/html" X"0A"
+               into html-hdr-buffer
+               with pointer html-hdr-size
+           end-string.
+
+           if html-set-cookie is not equal spaces
+               string
+                   function trim(html-set-cookie) X"0A"
+                   into html-hdr-buffer
+                   with pointer html-hdr-size
+               end-string
+           end-if.
+
+           string
+               X"0A"
+               into html-hdr-buffer
+               with pointer html-hdr-size
+           end-string.
+
+           call "send_tcp"
+           using by value connect,
+           by content function trim(html-hdr-buffer),
+           by value html-hdr-size.
+
+           call "send_tcp"
+           using by value connect,
+           by content function trim(html-data),
+           by value html-size.
+
+           exit program.
+
+       end program sendhtml_http.
