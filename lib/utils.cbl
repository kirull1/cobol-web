@@ -1,14 +1,27 @@
        identification division.
        program-id. get-func.
-       
+
        environment division.
        configuration section.
-       
+
        data division.
 
        working-storage section.
        77 parse-path pic x(2048).
 
+       77 patt-str  pic x(2048).
+       77 patt-max  pic 9(4).
+       77 patt-pos  pic 9(4).
+       77 patt-seg  pic x(256).
+
+       77 path-str  pic x(2048).
+       77 path-max  pic 9(4).
+       77 path-pos  pic 9(4).
+       77 path-seg  pic x(256).
+
+       77 seg-match pic 9.
+       77 j         pic 9(3).
+
        linkage section.
        01 http-tbl.
            05 http-host pic x(50).
@@ -24,28 +37,117 @@
        77 request-method   pic x(16).
        77 status-func      pic 9.
        77 idx-func         pic s9(5).
-       
-       procedure division using http-tbl, request-path, request-method, 
-                           status-func, idx-func.
-        
+
+       01 path-params.
+           05 path-param occurs 16 times.
+               10 param-name  pic x(32).
+               10 param-value pic x(256).
+           05 path-params-size pic 9(3).
+
+       procedure division using http-tbl, request-path, request-method,
+                           status-func, idx-func, path-params.
+
            unstring
                request-path delimited by "?"
                into parse-path
            end-unstring.
 
            set status-func to 0.
+           set path-params-size to 0.
 
-           perform varying idx-func from 1 
+           perform varying idx-func from 1
            until idx-func is greater than http-len
-               if tab-path(idx-func) is equal parse-path 
-               and tab-method(idx-func) is equal request-method then
-                   set status-func to 1
-                   exit program
+               perform match-route
+
+               if seg-match is equal 1 then
+                   if tab-method(idx-func) is equal request-method then
+                       set status-func to 1
+                       exit program
+                   else
+                       set status-func to 2
+                   end-if
                end-if
            end-perform.
 
+           set path-params-size to 0.
+
            exit program.
-       
+
+           match-route.
+               move function trim(tab-path(idx-func)) to patt-str
+               move function trim(parse-path) to path-str
+               set patt-max to function length(function trim(patt-str))
+               set path-max to function length(function trim(path-str))
+               set patt-pos to 1.
+               set path-pos to 1.
+               set path-params-size to 0.
+               set seg-match to 1.
+
+               perform until patt-pos is greater than patt-max
+               and path-pos is greater than path-max
+
+                   if patt-pos is greater than patt-max
+                   or path-pos is greater than path-max then
+                       set seg-match to 0
+                       exit perform
+                   end-if
+
+                   if patt-str(patt-pos:1) is equal "/" then
+                       add 1 to patt-pos
+                   end-if
+
+                   if path-str(path-pos:1) is equal "/" then
+                       add 1 to path-pos
+                   end-if
+
+                   perform extract-patt-seg
+                   perform extract-path-seg
+
+                   if patt-seg(1:1) is equal ":" then
+                       add 1 to path-params-size
+                       move patt-seg(2:) to param-name(path-params-size)
+                       move path-seg to param-value(path-params-size)
+                   else
+                       if function trim(patt-seg) is not equal
+                       function trim(path-seg) then
+                           set seg-match to 0
+                           exit perform
+                       end-if
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+           extract-patt-seg.
+               move spaces to patt-seg.
+               set j to 0.
+
+               perform varying patt-pos from patt-pos by 1
+               until patt-pos is greater than patt-max
+                   if patt-str(patt-pos:1) is equal "/" then
+                       exit perform
+                   end-if
+                   add 1 to j
+                   move patt-str(patt-pos:1) to patt-seg(j:1)
+               end-perform.
+
+               exit paragraph.
+
+           extract-path-seg.
+               move spaces to path-seg.
+               set j to 0.
+
+               perform varying path-pos from path-pos by 1
+               until path-pos is greater than path-max
+                   if path-str(path-pos:1) is equal "/" then
+                       exit perform
+                   end-if
+                   add 1 to j
+                   move path-str(path-pos:1) to path-seg(j:1)
+               end-perform.
+
+               exit paragraph.
+
        end program get-func.
 
       ********************************
@@ -206,7 +308,7 @@
 
        identification division.
        program-id. parse-urlencoded.
-       
+
        data division.
 
        working-storage section.
@@ -215,6 +317,12 @@
        77 ct pic 9.
        77 string-size pic 9(4).
 
+       77 hex-char    pic x.
+       77 hex-val     pic 9(2).
+       77 hex-hi       pic 9(2).
+       77 hex-lo       pic 9(2).
+       77 decoded-char pic x.
+
        linkage section.
        01 parse-urlencoded.
            05 parse-data occurs 256 times.
@@ -247,7 +355,8 @@
                            set ct to 2
                            set j to 0
                        else
-                           move request-string(i:1)
+                           perform decode-char
+                           move decoded-char
                                to parse-name(parse-size)(j:1)
                        end-if
                    when 2
@@ -256,7 +365,8 @@
                            set j to 0
                            add 1 to parse-size
                        else
-                           move request-string(i:1)
+                           perform decode-char
+                           move decoded-char
                                to parse-value(parse-size)(j:1)
                        end-if
                end-evaluate
@@ -265,5 +375,491 @@
            end-perform.
 
            exit program.
-       
+
+           decode-char.
+               evaluate request-string(i:1)
+                   when "+"
+                       move space to decoded-char
+                   when "%"
+                       perform decode-percent
+                   when other
+                       move request-string(i:1) to decoded-char
+               end-evaluate.
+
+               exit paragraph.
+
+           decode-percent.
+               if i + 2 is greater than string-size then
+                   move "%" to decoded-char
+                   exit paragraph
+               end-if.
+
+               move request-string(i + 1:1) to hex-char.
+               perform hex-digit-value.
+               move hex-val to hex-hi.
+
+               move request-string(i + 2:1) to hex-char.
+               perform hex-digit-value.
+               move hex-val to hex-lo.
+
+               compute hex-val = hex-hi * 16 + hex-lo.
+               move function char(hex-val + 1) to decoded-char.
+
+               add 2 to i.
+
+               exit paragraph.
+
+           hex-digit-value.
+               evaluate true
+                   when hex-char is greater than or equal to "0"
+                   and hex-char is less than or equal to "9"
+                       compute hex-val = function numval(hex-char)
+                   when hex-char is greater than or equal to "A"
+                   and hex-char is less than or equal to "F"
+                       compute hex-val = function ord(hex-char)
+                           - function ord("A") + 10
+                   when hex-char is greater than or equal to "a"
+                   and hex-char is less than or equal to "f"
+                       compute hex-val = function ord(hex-char)
+                           - function ord("a") + 10
+                   when other
+                       set hex-val to 0
+               end-evaluate.
+
+               exit paragraph.
+
        end program parse-urlencoded.
+
+      ********************************
+
+       identification division.
+       program-id. get-header.
+
+       data division.
+
+       working-storage section.
+       77 hdr-idx      pic 9(3).
+       77 colon-at     pic 9(4).
+       77 hdr-max      pic 9(4).
+       77 hdr-name-trm pic x(64).
+       77 want-name-up pic x(64).
+
+       linkage section.
+       01 header-tbl.
+           05 header-line occurs 256 times.
+               10 header-text pic x(2048).
+           05 header-tbl-size pic 9(3).
+
+       77 header-name    pic x(64).
+       77 header-value   pic x(2048).
+       77 header-status  pic 9.
+
+       procedure division using header-tbl, header-name,
+                           header-value, header-status.
+
+           move spaces to header-value.
+           set header-status to 0.
+
+           move function upper-case(function trim(header-name))
+               to want-name-up.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than header-tbl-size
+
+               set colon-at to 0
+
+               set hdr-max to
+                   function length(function trim(header-text(hdr-idx)))
+
+               perform varying colon-at from 1 by 1
+               until colon-at is greater than hdr-max
+                   if header-text(hdr-idx)(colon-at:1) is equal ":" then
+                       exit perform
+                   end-if
+               end-perform
+
+               if colon-at is less than hdr-max then
+                   move spaces to hdr-name-trm
+                   move header-text(hdr-idx)(1:colon-at - 1)
+                       to hdr-name-trm
+                   move function upper-case(function trim(hdr-name-trm))
+                       to hdr-name-trm
+
+                   if function trim(hdr-name-trm) is equal want-name-up
+                   then
+                       move header-text(hdr-idx)(colon-at + 1:)
+                           to header-value
+                       move function trim(header-value) to header-value
+                       set header-status to 1
+                       exit perform
+                   end-if
+               end-if
+           end-perform.
+
+           exit program.
+
+       end program get-header.
+
+      ********************************
+
+       identification division.
+       program-id. get-content-type.
+
+       data division.
+
+       working-storage section.
+       77 path-trm   pic x(2304).
+       77 path-max   pic 9(4).
+       77 dot-at     pic 9(4).
+       77 ext        pic x(16).
+
+       linkage section.
+       77 file-path     pic x(2304).
+       77 content-type  pic x(64).
+
+       procedure division using file-path, content-type.
+
+           move function upper-case(function trim(file-path))
+               to path-trm.
+           move "application/octet-stream" to content-type.
+
+           set path-max to function length(path-trm).
+           set dot-at to 0.
+
+           perform varying dot-at from path-max by -1
+           until dot-at is less than 1
+               if path-trm(dot-at:1) is equal "." then
+                   exit perform
+               end-if
+               if path-trm(dot-at:1) is equal "/" then
+                   set dot-at to 0
+                   exit perform
+               end-if
+           end-perform.
+
+           if dot-at is less than 1 then
+               exit program
+           end-if.
+
+           move spaces to ext.
+           move path-trm(dot-at + 1:) to ext.
+           move function trim(ext) to ext.
+
+           evaluate ext
+               when "HTML"
+                   move "text/html" to content-type
+               when "HTM"
+                   move "text/html" to content-type
+               when "CSS"
+                   move "text/css" to content-type
+               when "JS"
+                   move "application/javascript" to content-type
+               when "JSON"
+                   move "application/json" to content-type
+               when "TXT"
+                   move "text/plain" to content-type
+               when "XML"
+                   move "application/xml" to content-type
+               when "SVG"
+                   move "image/svg+xml" to content-type
+               when "PNG"
+                   move "image/png" to content-type
+               when "JPG"
+                   move "image/jpeg" to content-type
+               when "JPEG"
+                   move "image/jpeg" to content-type
+               when "GIF"
+                   move "image/gif" to content-type
+               when "ICO"
+                   move "image/x-icon" to content-type
+               when "PDF"
+                   move "application/pdf" to content-type
+               when other
+                   move "application/octet-stream" to content-type
+           end-evaluate.
+
+           exit program.
+
+       end program get-content-type.
+
+      ********************************
+
+       identification division.
+       program-id. parse-multipart.
+
+       data division.
+
+       working-storage section.
+       77 delim       pic x(130).
+       77 delim-trm   pic x(130).
+       77 delim-len   pic 9(4).
+       77 body-trm    pic x(2048).
+       77 body-len    pic 9(4).
+       77 scan-pos    pic 9(4).
+       77 part-start  pic 9(4).
+       77 part-end    pic 9(4).
+       77 found-at    pic 9(4).
+       77 hdr-end     pic 9(4).
+       77 hdr-len     pic 9(4).
+       77 disp-line    pic x(512).
+       77 disp-line-up pic x(512).
+       77 name-at     pic 9(4).
+       77 quote-pos   pic 9(4).
+       77 name-start  pic 9(4).
+       77 name-end    pic 9(4).
+       77 val-start   pic 9(4).
+       77 val-end     pic 9(4).
+       77 val-len     pic 9(4).
+
+       linkage section.
+       01 parse-multipart.
+           05 multipart-data occurs 256 times.
+               10 multipart-name  pic x(32).
+               10 multipart-value pic x(1024).
+           05 multipart-size pic 9(3).
+
+       77 request-body pic x(2048).
+       77 boundary     pic x(128).
+
+       procedure division using parse-multipart, request-body,
+                           boundary.
+
+           move spaces to delim.
+
+           string
+               "--" function trim(boundary)
+               into delim
+           end-string.
+
+           move function trim(delim) to delim-trm.
+           set delim-len to function length(function trim(delim-trm)).
+           move request-body to body-trm.
+           set body-len to function length(function trim(body-trm)).
+
+           set multipart-size to 0.
+           set scan-pos to 1.
+
+           perform find-boundary.
+
+           perform until found-at is equal 0
+               compute part-start = found-at + delim-len
+               set scan-pos to part-start
+
+               perform find-boundary
+
+               if found-at is not equal 0
+                   compute part-end = found-at - 1
+                   perform extract-part
+                   set scan-pos to found-at
+               end-if
+           end-perform.
+
+           exit program.
+
+           find-boundary.
+               set found-at to 0.
+
+               perform varying scan-pos from scan-pos by 1
+               until scan-pos is greater than body-len - delim-len + 1
+                   if body-trm(scan-pos:delim-len) is equal delim-trm
+                   then
+                       set found-at to scan-pos
+                       exit perform
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+           extract-part.
+               if part-end is less than part-start
+                   exit paragraph
+               end-if.
+
+               set hdr-end to 0.
+
+               perform varying hdr-end from part-start by 1
+               until hdr-end is greater than part-end - 3
+                   if body-trm(hdr-end:4) is equal
+                   X"0D0A0D0A" then
+                       exit perform
+                   end-if
+               end-perform.
+
+               if hdr-end is greater than part-end - 3
+                   exit paragraph
+               end-if.
+
+               compute hdr-len = hdr-end - part-start.
+
+               if hdr-len is less than 1 or hdr-len is greater than 512
+                   exit paragraph
+               end-if.
+
+               move spaces to disp-line.
+               move body-trm(part-start:hdr-len) to disp-line.
+               move function upper-case(disp-line) to disp-line-up.
+
+               set name-at to 0.
+
+               perform varying name-at from 1 by 1
+               until name-at is greater than hdr-len - 5
+                   if disp-line-up(name-at:5) is equal "NAME=" then
+                       exit perform
+                   end-if
+               end-perform.
+
+               if name-at is greater than hdr-len - 5
+                   exit paragraph
+               end-if.
+
+               compute quote-pos = name-at + 5.
+
+               if disp-line(quote-pos:1) is not equal X"22"
+                   exit paragraph
+               end-if.
+
+               compute name-start = quote-pos + 1.
+               set name-end to name-start.
+
+               perform varying name-end from name-start by 1
+               until disp-line(name-end:1) is equal X"22"
+               or name-end is greater than hdr-len
+                   continue
+               end-perform.
+
+               if name-end is greater than hdr-len
+                   exit paragraph
+               end-if.
+
+               compute val-start = hdr-end + 4.
+               compute val-end = part-end - 2.
+
+               if val-end is less than val-start
+                   exit paragraph
+               end-if.
+
+               compute val-len = val-end - val-start + 1.
+
+               if val-len is greater than 1024
+                   set val-len to 1024
+               end-if.
+
+               add 1 to multipart-size.
+               move disp-line(name-start:name-end - name-start)
+                   to multipart-name(multipart-size).
+               move body-trm(val-start:val-len)
+                   to multipart-value(multipart-size).
+
+               exit paragraph.
+
+       end program parse-multipart.
+
+      ********************************
+
+       identification division.
+       program-id. build-json.
+
+       data division.
+
+       working-storage section.
+       77 j pic 9(3).
+       77 k pic 9(4).
+       77 field-max pic 9(4).
+       77 json-char pic x(1).
+
+       linkage section.
+       01 json-fields.
+           05 json-field occurs 64 times.
+               10 json-field-name  pic x(32).
+               10 json-field-value pic x(256).
+           05 json-field-size pic 9(3).
+
+       77 json-data pic x(2048).
+       77 json-size pic 9(4).
+
+       procedure division using json-fields, json-data, json-size.
+
+           move spaces to json-data.
+           set json-size to 1.
+
+           string
+               "{" into json-data
+               with pointer json-size
+           end-string.
+
+           perform varying j from 1 by 1
+           until j is greater than json-field-size
+               if j is greater than 1
+                   string
+                       "," into json-data
+                       with pointer json-size
+                   end-string
+               end-if
+
+               string
+                   X"22" function trim(json-field-name(j)) X"22" ":"
+                   X"22"
+                   into json-data
+                   with pointer json-size
+               end-string
+
+               set field-max to function length(
+                   function trim(json-field-value(j)))
+
+               perform varying k from 1 by 1
+               until k is greater than field-max
+                   move json-field-value(j)(k:1) to json-char
+                   perform append-json-char
+               end-perform
+
+               string
+                   X"22" into json-data
+                   with pointer json-size
+               end-string
+           end-perform.
+
+           string
+               "}" into json-data
+               with pointer json-size
+           end-string.
+
+           exit program.
+
+           append-json-char.
+               evaluate json-char
+                   when X"22"
+                   when X"5C"
+                       string
+                           X"5C" json-char
+                           into json-data
+                           with pointer json-size
+                       end-string
+                   when X"0A"
+                       string
+                           "\n" into json-data
+                           with pointer json-size
+                       end-string
+                   when X"0D"
+                       string
+                           "\r" into json-data
+                           with pointer json-size
+                       end-string
+                   when X"09"
+                       string
+                           "\t" into json-data
+                           with pointer json-size
+                       end-string
+                   when other
+                       if json-char is less than X"20"
+                           move space to json-char
+                       end-if
+                       string
+                           json-char
+                           into json-data
+                           with pointer json-size
+                       end-string
+               end-evaluate.
+
+               exit paragraph.
+
+       end program build-json.
